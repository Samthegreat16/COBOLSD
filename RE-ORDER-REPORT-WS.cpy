@@ -5,16 +5,37 @@
            05  PART-NAME-OUT-RO        PIC X(20).
            05  FILLER                  PIC X(3)    VALUE SPACES.
            05  PART-CURRENT-STOCK-RO   PIC ZZZ9.
-       
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  SUGGESTED-ORDER-QTY-RO  PIC ZZZ9.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  VENDOR-NAME-OUT-RO      PIC X(20).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  VENDOR-LEAD-TIME-OUT-RO PIC ZZ9.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  WAREHOUSE-CODE-OUT-RO   PIC X(3).
+
        01 RE-ORDER-COLUMN-HEADER.
            05  FILLER      PIC X(1).
            05  FILLER      PIC X(7)    VALUE   "PART NO".
            05  FILLER      PIC X(1).
            05  FILLER      PIC X(9)    VALUE   "PART NAME".
-           05  FILLER      PIC X(14).
+           05  FILLER      PIC X(8).
            05  FILLER      PIC X(13)   VALUE   "CURRENT STOCK".
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(9)    VALUE   "ORDER QTY".
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(6)    VALUE   "VENDOR".
+           05  FILLER      PIC X(10).
+           05  FILLER      PIC X(9)    VALUE   "LEAD TIME".
+           05  FILLER      PIC X(2).
+           05  FILLER      PIC X(4)    VALUE   "WHSE".
            
        01  RE-ORDER-HEADER.
            05  FILLER      PIC X(9)    VALUE SPACES.
-           05  FILLER      PIC X(20)   VALUE "RE ORDER REPORT".
+           05  FILLER      PIC X(17)   VALUE "RE ORDER REPORT ".
+           05  RO-MONTH    PIC 99      VALUE ZERO.
+           05  FILLER      PIC X(1)    VALUE "/".
+           05  RO-DAY      PIC 99      VALUE ZERO.
+           05  FILLER      PIC X(1)    VALUE "/".
+           05  RO-YEAR     PIC 9999    VALUE ZERO.
        
