@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program4.
+       AUTHOR.     Frederic Proulx, Luke Bailey, Kyle Gervais.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-HISTORY-IN
+               ASSIGN TO "PRICEHST.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRICE-HISTORY-REPORT-OUT
+               ASSIGN TO "PRCHSTRP.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-HISTORY-IN.
+       01  PRICE-HISTORY-RECORD-IN.
+           05  PRICE-HIST-PART-NUMBER-IN      PIC 9(5).
+           05  PRICE-HIST-WAREHOUSE-IN        PIC X(3).
+           05  PRICE-HIST-OLD-PRICE-IN        PIC 9(4)V99.
+           05  PRICE-HIST-NEW-PRICE-IN        PIC 9(4)V99.
+           05  PRICE-HIST-EFFECTIVE-DATE-IN   PIC 9(8).
+
+       FD  PRICE-HISTORY-REPORT-OUT.
+       01  PRICE-HISTORY-REPORT-LINE      PIC X(85).
+
+       WORKING-STORAGE SECTION.
+       01  BLANK-LINE              PIC X(85)   VALUE SPACES.
+
+       01  FLAGS-AND-COUNTERS.
+           05  EOF-FLAG-PH         PIC X(3)    VALUE "NO".
+           05  CTR-CHANGES-LISTED-WS   PIC 9(4) VALUE ZERO.
+           05  RECORD-MATCHES-WS   PIC X(3)    VALUE "NO".
+               88  RECORD-MATCHES-CRITERIA    VALUE "YES".
+
+       01  SELECTION-CRITERIA-WS.
+           05  SELECTION-MODE-WS       PIC X(1)    VALUE SPACE.
+               88  SELECT-BY-PART          VALUE "P".
+               88  SELECT-BY-DATE-RANGE    VALUE "D".
+           05  SELECT-PART-NUMBER-WS    PIC 9(5)    VALUE ZERO.
+           05  SELECT-START-DATE-WS     PIC 9(8)    VALUE ZERO.
+           05  SELECT-END-DATE-WS       PIC 9(8)    VALUE 99999999.
+
+       01  PRICE-HISTORY-HEADER.
+           05  FILLER      PIC X(9)    VALUE SPACES.
+           05  FILLER      PIC X(27)   VALUE
+                   "PRICE CHANGE HISTORY REPORT".
+
+       01  PRICE-HISTORY-COLUMN-HEADER.
+           05  FILLER      PIC X(1).
+           05  FILLER      PIC X(7)    VALUE   "PART NO".
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(4)    VALUE   "WHSE".
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(9)    VALUE   "OLD PRICE".
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(9)    VALUE   "NEW PRICE".
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(14)   VALUE   "EFFECTIVE DATE".
+
+       01  PRICE-HISTORY-DETAIL-LINE.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  PART-NUMBER-OUT-PH          PIC X(5).
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  WAREHOUSE-CODE-OUT-PH       PIC X(3).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  OLD-PRICE-OUT-PH            PIC ZZZ9.99.
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  NEW-PRICE-OUT-PH            PIC ZZZ9.99.
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  EFFECTIVE-DATE-OUT-PH       PIC 9(8).
+
+       01  PRICE-HISTORY-TOTAL-LINE.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  FILLER                      PIC X(25)   VALUE
+                   "TOTAL PRICE CHANGES      ".
+           05  CTR-CHANGES-LISTED-OUT      PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-PRICE-HISTORY-REPORT.
+      *    ==================================================
+      *    LISTS PRICE CHANGES FOR A SINGLE PART NUMBER OR FOR
+      *    A DATE RANGE, DEPENDING ON THE OPERATOR'S SELECTION
+      *    AT STARTUP.
+      *    ==================================================
+           PERFORM 200-INITIATE-PRICE-HISTORY-REPORT.
+           PERFORM 200-PROCESS-PRICE-HISTORY-RECORD
+               UNTIL EOF-FLAG-PH = "YES".
+           PERFORM 200-TERMINATE-PRICE-HISTORY-REPORT.
+           STOP RUN.
+
+       200-INITIATE-PRICE-HISTORY-REPORT.
+           OPEN INPUT  PRICE-HISTORY-IN.
+           OPEN OUTPUT PRICE-HISTORY-REPORT-OUT.
+           PERFORM 700-ACCEPT-SELECTION-CRITERIA.
+           PERFORM 700-PRINT-PRICE-HISTORY-HEADER.
+           PERFORM 700-READ-PRICE-HISTORY-RECORD.
+
+       200-PROCESS-PRICE-HISTORY-RECORD.
+           PERFORM 700-CHECK-SELECTION-CRITERIA.
+           IF RECORD-MATCHES-CRITERIA
+               THEN PERFORM 700-PRINT-PRICE-HISTORY-DETAIL.
+           PERFORM 700-READ-PRICE-HISTORY-RECORD.
+
+       200-TERMINATE-PRICE-HISTORY-REPORT.
+           MOVE CTR-CHANGES-LISTED-WS TO CTR-CHANGES-LISTED-OUT.
+           WRITE PRICE-HISTORY-REPORT-LINE FROM BLANK-LINE.
+           WRITE PRICE-HISTORY-REPORT-LINE
+                   FROM PRICE-HISTORY-TOTAL-LINE.
+           CLOSE PRICE-HISTORY-IN.
+           CLOSE PRICE-HISTORY-REPORT-OUT.
+
+       700-ACCEPT-SELECTION-CRITERIA.
+           DISPLAY "LIST CHANGES BY (P)ART NUMBER OR (D)ATE RANGE: ".
+           ACCEPT SELECTION-MODE-WS.
+           IF SELECT-BY-PART THEN
+               DISPLAY "ENTER PART NUMBER: "
+               ACCEPT SELECT-PART-NUMBER-WS
+           ELSE
+               DISPLAY "ENTER START DATE (YYYYMMDD): "
+               ACCEPT SELECT-START-DATE-WS
+               DISPLAY "ENTER END DATE (YYYYMMDD): "
+               ACCEPT SELECT-END-DATE-WS
+           END-IF.
+
+       700-READ-PRICE-HISTORY-RECORD.
+           READ PRICE-HISTORY-IN
+               AT END MOVE "YES" TO EOF-FLAG-PH.
+
+       700-CHECK-SELECTION-CRITERIA.
+           MOVE "NO" TO RECORD-MATCHES-WS.
+           IF SELECT-BY-PART
+               THEN IF PRICE-HIST-PART-NUMBER-IN = SELECT-PART-NUMBER-WS
+                       THEN MOVE "YES" TO RECORD-MATCHES-WS
+                    END-IF
+               ELSE IF PRICE-HIST-EFFECTIVE-DATE-IN >=
+                           SELECT-START-DATE-WS
+                       AND PRICE-HIST-EFFECTIVE-DATE-IN <=
+                           SELECT-END-DATE-WS
+                       THEN MOVE "YES" TO RECORD-MATCHES-WS
+                    END-IF
+           END-IF.
+
+       700-PRINT-PRICE-HISTORY-HEADER.
+           WRITE PRICE-HISTORY-REPORT-LINE FROM BLANK-LINE.
+           WRITE PRICE-HISTORY-REPORT-LINE FROM PRICE-HISTORY-HEADER.
+           WRITE PRICE-HISTORY-REPORT-LINE FROM BLANK-LINE.
+           WRITE PRICE-HISTORY-REPORT-LINE
+                   FROM PRICE-HISTORY-COLUMN-HEADER.
+
+       700-PRINT-PRICE-HISTORY-DETAIL.
+           MOVE PRICE-HIST-PART-NUMBER-IN    TO PART-NUMBER-OUT-PH.
+           MOVE PRICE-HIST-WAREHOUSE-IN      TO WAREHOUSE-CODE-OUT-PH.
+           MOVE PRICE-HIST-OLD-PRICE-IN      TO OLD-PRICE-OUT-PH.
+           MOVE PRICE-HIST-NEW-PRICE-IN      TO NEW-PRICE-OUT-PH.
+           MOVE PRICE-HIST-EFFECTIVE-DATE-IN TO EFFECTIVE-DATE-OUT-PH.
+           WRITE PRICE-HISTORY-REPORT-LINE
+                   FROM PRICE-HISTORY-DETAIL-LINE.
+           ADD 1 TO CTR-CHANGES-LISTED-WS.
