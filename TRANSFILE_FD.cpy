@@ -0,0 +1,9 @@
+       FD  INTENTORY-TRANSACTION-FILE.
+       01  INVENTORY-TRANSACTION-IN.
+           05  TRANSACTION-KEY-IN.
+               10  TRANSACTION-PART-NUMBER-IN     PIC 9(5).
+               10  TRANSACTION-WAREHOUSE-IN       PIC X(3).
+           05  TRANSACTION-TYPE-IN            PIC 9(1).
+           05  TRANSACTION-AMOUNT-IN          PIC 9(3).
+           05  TRANSACTION-ADJUST-SIGN-IN     PIC X(1).
+           05  TRANSACTION-NEW-PRICE-IN       PIC 9(4)V99.
