@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program3.
+       AUTHOR.     Frederic Proulx, Luke Bailey, Kyle Gervais.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENT-FILE-V2
+               ASSIGN TO "INVENT2BV2.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS PART-WHSE-KEY-V2
+                   FILE STATUS IS STATUS-FIELD.
+
+           SELECT YTD-REPORT-OUT
+               ASSIGN TO "YTDRPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-FILE-V2.
+       01  INVENTORY-RECORD-V2.
+           05  PART-WHSE-KEY-V2.
+               10  PART-NUMBER-V2      PIC 9(5).
+               10  WAREHOUSE-CODE-V2   PIC X(3).
+           05  PART-NAME-V2        PIC X(20).
+           05  QTY-ON-HAND-V2      PIC 9(3).
+           05  QTY-RECEIVED-V2     PIC 9(3).
+           05  AMT-SHIPPED-V2      PIC 9(3).
+           05  UNIT-PRICE-V2       PIC 9(4)V99.
+           05  RE-ORDER-POINT-V2   PIC 9(3).
+           05  VENDOR-NUMBER-V2    PIC 9(5).
+           05  CATEGORY-CODE-V2    PIC X(3).
+           05  YTD-RECEIVED-V2     PIC 9(5).
+           05  YTD-SHIPPED-V2      PIC 9(5).
+
+       FD  YTD-REPORT-OUT.
+       01  YTD-REPORT-OUT-LINE     PIC X(85).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-FIELD        PIC X(2).
+       01  BLANK-LINE           PIC X(85)  VALUE SPACES.
+
+       01  FLAGS-AND-COUNTERS.
+           05  EOF-FLAG-V2      PIC X(3)   VALUE "NO".
+           05  CTR-PARTS-CLOSED-WS PIC 9(4) VALUE ZERO.
+
+       01 DATE-WS.
+           05 YR pic 9(4).
+           05 MNTH pic 99.
+           05 DY pic 99.
+
+       01  YTD-REPORT-HEADER.
+           05  FILLER      PIC X(9)    VALUE SPACES.
+           05  FILLER      PIC X(28)   VALUE
+                   "YEAR-TO-DATE USAGE REPORT".
+           05  FILLER      PIC X(9)    VALUE SPACES.
+           05  FILLER      PIC X(5)    VALUE "DATE ".
+           05  YTD-HEADER-MONTH    PIC 99.
+           05  FILLER      PIC X(1)    VALUE "/".
+           05  YTD-HEADER-YEAR     PIC 9999.
+
+       01  YTD-COLUMN-HEADER.
+           05  FILLER      PIC X(1).
+           05  FILLER      PIC X(7)    VALUE   "PART NO".
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(4)    VALUE   "WHSE".
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(9)    VALUE   "PART NAME".
+           05  FILLER      PIC X(14).
+           05  FILLER      PIC X(12)   VALUE   "YTD RECEIVED".
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(11)   VALUE   "YTD SHIPPED".
+
+       01  YTD-DETAIL-LINE.
+           05  FILLER                  PIC X(1)    VALUE SPACES.
+           05  PART-NUMBER-OUT-YTD     PIC X(5).
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  WAREHOUSE-CODE-OUT-YTD  PIC X(3).
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  PART-NAME-OUT-YTD       PIC X(20).
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  YTD-RECEIVED-OUT-YTD    PIC ZZZZ9.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  YTD-SHIPPED-OUT-YTD     PIC ZZZZ9.
+
+       01  YTD-TOTAL-LINE.
+           05  FILLER                  PIC X(1)    VALUE SPACES.
+           05  FILLER                  PIC X(24)   VALUE
+                   "TOTAL PARTS CLOSED OUT ".
+           05  CTR-PARTS-CLOSED-OUT    PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-YTD-CLOSING.
+      *    ==================================================
+      *    MONTH-END CLOSING RUN. READS THE INDEXED MASTER
+      *    SEQUENTIALLY, PRINTS A YTD USAGE REPORT LINE FOR
+      *    EACH PART/WAREHOUSE RECORD, THEN RESETS THE
+      *    CURRENT-PERIOD QTY-RECEIVED-V2/AMT-SHIPPED-V2
+      *    COUNTERS BACK TO ZERO SO THE NEXT PERIOD STARTS
+      *    CLEAN. YTD-RECEIVED-V2/YTD-SHIPPED-V2 ARE LEFT
+      *    ALONE - THOSE KEEP ACCUMULATING ACROSS THE YEAR.
+      *    ==================================================
+           PERFORM 200-INITIATE-YTD-CLOSING.
+           PERFORM 200-PROCESS-YTD-RECORD
+               UNTIL EOF-FLAG-V2 = "YES".
+           PERFORM 200-TERMINATE-YTD-CLOSING.
+           STOP RUN.
+
+       200-INITIATE-YTD-CLOSING.
+           OPEN I-O INVENT-FILE-V2.
+           OPEN OUTPUT YTD-REPORT-OUT.
+           PERFORM 700-PRINT-YTD-HEADER.
+           PERFORM 700-READ-NEXT-V2-RECORD.
+
+       200-PROCESS-YTD-RECORD.
+           PERFORM 700-PRINT-YTD-DETAIL.
+           PERFORM 700-CLOSE-PERIOD-COUNTERS.
+           PERFORM 700-READ-NEXT-V2-RECORD.
+
+       200-TERMINATE-YTD-CLOSING.
+           WRITE YTD-REPORT-OUT-LINE FROM BLANK-LINE.
+           MOVE CTR-PARTS-CLOSED-WS TO CTR-PARTS-CLOSED-OUT.
+           WRITE YTD-REPORT-OUT-LINE FROM YTD-TOTAL-LINE.
+           CLOSE INVENT-FILE-V2.
+           CLOSE YTD-REPORT-OUT.
+
+       700-READ-NEXT-V2-RECORD.
+           READ INVENT-FILE-V2 NEXT RECORD
+               AT END MOVE "YES" TO EOF-FLAG-V2.
+
+       700-PRINT-YTD-HEADER.
+           ACCEPT DATE-WS FROM DATE YYYYMMDD.
+           MOVE MNTH TO YTD-HEADER-MONTH.
+           MOVE YR   TO YTD-HEADER-YEAR.
+           WRITE YTD-REPORT-OUT-LINE FROM BLANK-LINE.
+           WRITE YTD-REPORT-OUT-LINE FROM YTD-REPORT-HEADER.
+           WRITE YTD-REPORT-OUT-LINE FROM BLANK-LINE.
+           WRITE YTD-REPORT-OUT-LINE FROM YTD-COLUMN-HEADER.
+
+       700-PRINT-YTD-DETAIL.
+           MOVE  PART-NUMBER-V2    TO  PART-NUMBER-OUT-YTD.
+           MOVE  WAREHOUSE-CODE-V2 TO  WAREHOUSE-CODE-OUT-YTD.
+           MOVE  PART-NAME-V2      TO  PART-NAME-OUT-YTD.
+           MOVE  YTD-RECEIVED-V2   TO  YTD-RECEIVED-OUT-YTD.
+           MOVE  YTD-SHIPPED-V2    TO  YTD-SHIPPED-OUT-YTD.
+           WRITE YTD-REPORT-OUT-LINE FROM YTD-DETAIL-LINE.
+           ADD 1 TO CTR-PARTS-CLOSED-WS.
+
+       700-CLOSE-PERIOD-COUNTERS.
+           MOVE ZERO TO QTY-RECEIVED-V2.
+           MOVE ZERO TO AMT-SHIPPED-V2.
+           REWRITE INVENTORY-RECORD-V2.
