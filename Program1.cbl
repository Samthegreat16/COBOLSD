@@ -13,7 +13,7 @@
                ASSIGN TO "INVENT2BV2.DAT"
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS RANDOM
-                   RECORD KEY IS PART-NUMBER-V2
+                   RECORD KEY IS PART-WHSE-KEY-V2
                    FILE STATUS IS STATUS-FIELD.
                    
            SELECT INTENTORY-TRANSACTION-FILE
@@ -31,29 +31,67 @@
            SELECT ERROR-FILE
                ASSIGN TO "ERRFILE.DAT"
                    ORGANIZATION IS LINE SEQUENTIAL.
-                   
+
+           SELECT PO-FILE-OUT
+               ASSIGN TO "POFILE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-FILE
+               ASSIGN TO "RESTARTF.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-JOURNAL-OUT
+               ASSIGN TO "AUDTJRNL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-FILE
+               ASSIGN TO "VENDMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS VENDOR-NUMBER-VM
+                   FILE STATUS IS VENDOR-STATUS-WS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SRTWORK.DAT".
+
+           SELECT PRICE-HISTORY-OUT
+               ASSIGN TO "PRICEHST.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-FILE-IN.
        01  INVENTORY-RECORD-IN.
-           05  PART-NUMBER-IN      PIC 9(5).
+           05  PART-WHSE-KEY-IN.
+               10  PART-NUMBER-IN      PIC 9(5).
+               10  WAREHOUSE-CODE-IN   PIC X(3).
            05  PART-NAME-IN        PIC X(20).
            05  QTY-ON-HAND-IN      PIC 9(3).
            05  QTY-RECEIVED-IN     PIC 9(3).
            05  AMT-SHIPPED-IN      PIC 9(3).
            05  UNIT-PRICE-IN       PIC 9(4)V99.
            05  RE-ORDER-POINT-IN   PIC 9(3).
-           
+           05  VENDOR-NUMBER-IN    PIC 9(5).
+           05  CATEGORY-CODE-IN    PIC X(3).
+           05  YTD-RECEIVED-IN     PIC 9(5).
+           05  YTD-SHIPPED-IN      PIC 9(5).
+
        FD  INVENT-FILE-V2.
        01  INVENTORY-RECORD-V2.
-           05  PART-NUMBER-V2      PIC 9(5).
+           05  PART-WHSE-KEY-V2.
+               10  PART-NUMBER-V2      PIC 9(5).
+               10  WAREHOUSE-CODE-V2   PIC X(3).
            05  PART-NAME-V2        PIC X(20).
            05  QTY-ON-HAND-V2      PIC 9(3).
            05  QTY-RECEIVED-V2     PIC 9(3).
            05  AMT-SHIPPED-V2      PIC 9(3).
            05  UNIT-PRICE-V2       PIC 9(4)V99.
            05  RE-ORDER-POINT-V2   PIC 9(3).
-           
+           05  VENDOR-NUMBER-V2    PIC 9(5).
+           05  CATEGORY-CODE-V2    PIC X(3).
+           05  YTD-RECEIVED-V2     PIC 9(5).
+           05  YTD-SHIPPED-V2      PIC 9(5).
+
        COPY TRANSFILE_FD.
            
        FD  INVENT-REPORT-OUT.
@@ -63,8 +101,76 @@
        01  RE-ORDER-REPORT-OUT     PIC x(85).
        
        FD  ERROR-FILE.
-       01  ERROR-RECORD-OUT        PIC 9(9).
-       
+       01  ERROR-RECORD-OUT.
+           05  ERROR-PART-NUMBER-OUT       PIC 9(5).
+           05  ERROR-WAREHOUSE-OUT         PIC X(3).
+           05  ERROR-TRANS-TYPE-OUT        PIC 9(1).
+           05  ERROR-TRANS-AMOUNT-OUT      PIC 9(3).
+           05  ERROR-REASON-CODE-OUT       PIC 9(2).
+               88  REASON-UNMATCHED-PART-NUM       VALUE 01.
+               88  REASON-INVALID-TRANS-TYPE       VALUE 02.
+               88  REASON-INSUFFICIENT-STOCK       VALUE 03.
+           05  ERROR-REASON-TEXT-OUT       PIC X(25).
+
+       FD  PO-FILE-OUT.
+       01  PO-RECORD-OUT.
+           05  PO-PART-NUMBER-OUT      PIC 9(5).
+           05  PO-PART-NAME-OUT        PIC X(20).
+           05  PO-ORDER-QTY-OUT        PIC 9(4).
+           05  PO-WAREHOUSE-OUT        PIC X(3).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD-OUT.
+           05  RESTART-KEY-OUT.
+               10  RESTART-PART-NUMBER-OUT PIC 9(5).
+               10  RESTART-WAREHOUSE-OUT   PIC X(3).
+           05  RESTART-SCOPE-OUT           PIC X(3).
+
+       FD  VENDOR-FILE.
+       01  VENDOR-RECORD.
+           05  VENDOR-NUMBER-VM        PIC 9(5).
+           05  VENDOR-NAME-VM          PIC X(20).
+           05  VENDOR-PHONE-VM         PIC X(12).
+           05  VENDOR-CONTACT-VM       PIC X(20).
+           05  VENDOR-LEAD-TIME-VM     PIC 9(3).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-DETAIL-RECORD.
+           05  SD-CATEGORY-CODE        PIC X(3).
+           05  SD-PART-NUMBER          PIC 9(5).
+           05  SD-PART-NAME            PIC X(20).
+           05  SD-QTY-ON-HAND          PIC 9(3).
+           05  SD-QTY-RECEIVED         PIC 9(3).
+           05  SD-AMT-SHIPPED          PIC 9(3).
+           05  SD-CURRENT-STOCK        PIC 9(4).
+           05  SD-UNIT-PRICE           PIC 9(4)V99.
+           05  SD-UNIT-VALUE           PIC 9(6).
+           05  SD-WAREHOUSE-CODE       PIC X(3).
+
+       FD  PRICE-HISTORY-OUT.
+       01  PRICE-HISTORY-RECORD-OUT.
+           05  PRICE-HIST-PART-NUMBER-OUT     PIC 9(5).
+           05  PRICE-HIST-WAREHOUSE-OUT       PIC X(3).
+           05  PRICE-HIST-OLD-PRICE-OUT       PIC 9(4)V99.
+           05  PRICE-HIST-NEW-PRICE-OUT       PIC 9(4)V99.
+           05  PRICE-HIST-EFFECTIVE-DATE-OUT  PIC 9(8).
+
+       FD  AUDIT-JOURNAL-OUT.
+       01  JOURNAL-RECORD-OUT.
+           05  JRNL-PART-NUM-OUT           PIC 9(5).
+           05  JRNL-WAREHOUSE-OUT          PIC X(3).
+           05  JRNL-TRANS-TYPE-OUT         PIC 9(1).
+           05  JRNL-TRANS-AMOUNT-OUT       PIC 9(3).
+           05  JRNL-TIMESTAMP-OUT          PIC 9(14).
+           05  JRNL-PRE-QTY-ON-HAND-OUT    PIC 9(3).
+           05  JRNL-POST-QTY-ON-HAND-OUT   PIC 9(3).
+           05  JRNL-PRE-QTY-RECEIVED-OUT   PIC 9(3).
+           05  JRNL-PRE-AMT-SHIPPED-OUT    PIC 9(3).
+           05  JRNL-POST-QTY-RECEIVED-OUT  PIC 9(3).
+           05  JRNL-POST-AMT-SHIPPED-OUT   PIC 9(3).
+           05  JRNL-PRE-PRICE-OUT          PIC 9(4)V99.
+           05  JRNL-POST-PRICE-OUT         PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
       *    =================================================
       *    Each of the record structures used in the program
@@ -76,6 +182,7 @@
       *
        01  BLANK-LINE      PIC X(132)  VALUE SPACES.
        01  STATUS-FIELD    PIC X(2).
+       01  VENDOR-STATUS-WS PIC X(2).
        
        COPY RE-ORDER-REPORT-WS.
        
@@ -96,6 +203,8 @@
            05  UNIT-PRICE-OUT       PIC ZZ9.99.
            05  FILLER               PIC X(2)   VALUE  SPACES.
            05  UNIT-VALUE-OUT       PIC $$$,$$9.99.
+           05  FILLER               PIC X(2)   VALUE  SPACES.
+           05  WAREHOUSE-CODE-OUT   PIC X(3).
 
        01  INVENTORY-COLUMN-HEADER.
            05  FILLER      PIC X(1).
@@ -114,23 +223,29 @@
            05  FILLER      PIC X(5)    VALUE   "PRICE".
            05  FILLER      PIC X(6).
            05  FILLER      PIC X(5)    VALUE   "VALUE".
-           
+           05  FILLER      PIC X(2).
+           05  FILLER      PIC X(4)    VALUE   "WHSE".
+
        01 DATE-WS.
-           05 YR pic 99.
+           05 YR pic 9(4).
            05 MNTH pic 99.
+           05 DY pic 99.
             
        01  FLAGS-AND-COUNTERS.
            05  EOF-FLAG-INV    PIC X(3)    VALUE "NO".
            05  EOF-FLAG-TRANS  PIC X(3)    VALUE "NO".
            05  END-READ-FLAG   PIC X(3)    VALUE "YES".
+           05  ONLINE-REJECT-FLAG-WS PIC X(3) VALUE "NO".
            
        01  INVENTORY-HEADER-DATE.
            05  FILLER      PIC X(9)    VALUE SPACES.
            05  FILLER      PIC X(20)   VALUE "INVENTORY REPORT for".
-           05  FILLER      PIC X(3)    VALUE SPACES.
-           05  MONTH       PIC 99      VALUE ZERO.
            05  FILLER      PIC X(1)    VALUE SPACES.
-           05  YEAR        PIC 99      VALUE ZERO.
+           05  MONTH       PIC 99      VALUE ZERO.
+           05  FILLER      PIC X(1)    VALUE "/".
+           05  DAY-OUT     PIC 99      VALUE ZERO.
+           05  FILLER      PIC X(1)    VALUE "/".
+           05  YEAR        PIC 9999    VALUE ZERO.
            
        01  INVENTORY-SUMMARY.
            05  FILLER      PIC X(2)    VALUE SPACES.
@@ -154,12 +269,99 @@
            05  CTR-RECORDS-IN-WS   PIC 9(4)        VALUE ZERO.
            05  CTR-RECORDS-OUT-WS  PIC 9(4)        VALUE ZERO.
            05  INV-TOTAL-VALUE-WS  PIC 9(7)V99     VALUE ZERO.
+
+       01  SHIPMENT-CHECK-WS.
+           05  AVAILABLE-STOCK-WS         PIC S9(5)       VALUE ZERO.
+
+       01  REPORT-SCOPE-WS.
+           05  REPORT-WAREHOUSE-FILTER-WS PIC X(3)        VALUE SPACES.
+               88  REPORT-SCOPE-CONSOLIDATED  VALUE SPACES.
+
+       01  PRICE-HISTORY-WS.
+           05  OLD-PRICE-WS                PIC 9(4)V99    VALUE ZERO.
+           05  PRICE-CHANGE-DATE-WS        PIC 9(8)       VALUE ZERO.
+
+       01  RECONCILIATION-WS.
+           05  OPENING-TOTAL-VALUE-WS      PIC S9(7)V99    VALUE ZERO.
+           05  NET-MOVEMENT-VALUE-WS       PIC S9(7)V99    VALUE ZERO.
+           05  EXPECTED-CLOSING-VALUE-WS   PIC S9(7)V99    VALUE ZERO.
+           05  RECONCILIATION-VARIANCE-WS  PIC S9(7)V99    VALUE ZERO.
+           05  TRANS-VALUE-WS              PIC S9(7)V99    VALUE ZERO.
+
+       01  RECONCILIATION-REPORT-LINE1.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  FILLER      PIC X(25)   VALUE "OPENING INVENTORY VALUE ".
+           05  RECON-OPENING-OUT      PIC $$$$,$$9.99-.
+
+       01  RECONCILIATION-REPORT-LINE2.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  FILLER      PIC X(25)   VALUE "NET TRANSACTION MOVEMENT".
+           05  RECON-MOVEMENT-OUT      PIC $$$$,$$9.99-.
+
+       01  RECONCILIATION-REPORT-LINE3.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  FILLER      PIC X(25)   VALUE "EXPECTED CLOSING VALUE  ".
+           05  RECON-EXPECTED-OUT      PIC $$$$,$$9.99-.
+
+       01  RECONCILIATION-REPORT-LINE4.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  FILLER      PIC X(25)   VALUE "ACTUAL CLOSING VALUE    ".
+           05  RECON-ACTUAL-OUT        PIC $$$$,$$9.99-.
+
+       01  RECONCILIATION-RESULT-LINE.
+           05  FILLER      PIC X(2)    VALUE SPACES.
+           05  RECON-RESULT-TEXT       PIC X(50).
           
        01  ONLINE-UPDATE-WS.
            05  ONLINE-PART-NUM     PIC 9(5).
+           05  ONLINE-WAREHOUSE-CODE PIC X(3).
            05  ONLINE-TRANS-TYPE   PIC 9(1).
            05  ONLINE-TRANS-AMOUNT PIC 9(3).
-           
+           05  ONLINE-ADJUST-SIGN  PIC X(1).
+           05  ONLINE-NEW-PRICE    PIC 9(4)V99.
+
+       01  PO-EXTRACT-WS.
+           05  SUGGESTED-ORDER-QTY-WS      PIC S9(4)   VALUE ZERO.
+           05  SAFETY-STOCK-CUSHION-WS     PIC 9(3)    VALUE 010.
+
+       01  CHECKPOINT-WS.
+           05  CHECKPOINT-KEY-WS.
+               10  CHECKPOINT-PART-NUM-WS  PIC 9(5)    VALUE ZERO.
+               10  CHECKPOINT-WHSE-WS      PIC X(3)    VALUE SPACES.
+           05  CHECKPOINT-SCOPE-WS         PIC X(3)    VALUE SPACES.
+           05  CHECKPOINT-INTERVAL-WS      PIC 9(4)    VALUE 0100.
+           05  CTR-SINCE-CHECKPOINT-WS     PIC 9(4)    VALUE ZERO.
+           05  CHECKPOINT-EOF-FLAG-WS      PIC X(3)    VALUE "NO".
+           05  CHECKPOINT-SKIP-WS          PIC X(3)    VALUE "NO".
+           05  LAST-PROCESSED-KEY-WS.
+               10  LAST-PROCESSED-PART-NUM-WS  PIC 9(5) VALUE ZERO.
+               10  LAST-PROCESSED-WHSE-WS      PIC X(3) VALUE SPACES.
+
+       01  CATEGORY-BREAK-WS.
+           05  SORT-EOF-WS                 PIC X(3)    VALUE "NO".
+           05  FIRST-CATEGORY-WS           PIC X(3)    VALUE "YES".
+           05  PREV-CATEGORY-WS            PIC X(3)    VALUE SPACES.
+           05  CATEGORY-COUNT-WS           PIC 9(4)    VALUE ZERO.
+           05  CATEGORY-VALUE-WS           PIC 9(7)    VALUE ZERO.
+
+       01  CATEGORY-SUBTOTAL-LINE.
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE "CATEGORY ".
+           05  SUBTOTAL-CATEGORY-OUT   PIC X(3).
+           05  FILLER          PIC X(7)    VALUE " TOTAL ".
+           05  SUBTOTAL-COUNT-OUT      PIC ZZZ9.
+           05  FILLER          PIC X(6)    VALUE " PARTS".
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  SUBTOTAL-VALUE-OUT      PIC $$$,$$9.99.
+
+       01  JOURNAL-WS.
+           05  JRNL-DATE-WS                PIC 9(8).
+           05  JRNL-TIME-WS                PIC 9(6).
+           05  JRNL-PRE-QTY-ON-HAND-WS     PIC 9(3)    VALUE ZERO.
+           05  JRNL-PRE-QTY-RECEIVED-WS    PIC 9(3)    VALUE ZERO.
+           05  JRNL-PRE-AMT-SHIPPED-WS     PIC 9(3)    VALUE ZERO.
+           05  JRNL-PRE-PRICE-WS           PIC 9(4)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
        100-PRODUCE-INVENTORY-REPORT.
       *    ==================================================
@@ -167,10 +369,14 @@
       *    shown on the hierarcchy chart.
       *    ==================================================
            PERFORM 200-INITIATE-INVENTORY-REPORT.
-           PERFORM 200-BATCH-UPDATE
-               UNTIL EOF-FLAG-INV = "YES"
-                   AND EOF-FLAG-TRANS = "YES".
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-CATEGORY-CODE
+                                SD-PART-NUMBER
+               INPUT PROCEDURE 800-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 800-PRINT-SORTED-DETAIL.
+           PERFORM 700-CLEAR-CHECKPOINT.
            PERFORM 200-TERMINATE-INVENTORY-REPORT.
+           PERFORM 700-PRINT-RECONCILIATION.
            PERFORM 200-ONLINE-UPDATE
                UNTIL END-READ-FLAG = "NO".
            PERFORM 200-TERMINATE-INVENTORY-REPORT.
@@ -186,29 +392,141 @@
       *    ==================================================
            PERFORM 700-OPEN-INVENTORY-FILES.
            PERFORM 700-INITIALIZE-COUNTERS.
+           PERFORM 700-OBTAIN-REPORT-SCOPE.
            PERFORM 700-READ-INVENTORY-RECORD.
-           PERFORM 700-READ-TRANSACTION-RECORD.    
+           PERFORM 700-READ-TRANSACTION-RECORD.
+           PERFORM 700-RESUME-FROM-CHECKPOINT.
            PERFORM 700-PRINT-FILE-HEADER.
            PERFORM 700-PRINT-COLUMN-HEADER.
+
+       700-OBTAIN-REPORT-SCOPE.
+      *    A RUN RESUMING FROM A CHECKPOINT REUSES THE WAREHOUSE SCOPE
+      *    THE ORIGINAL RUN WAS GIVEN, INSTEAD OF RE-PROMPTING FOR IT,
+      *    SINCE THIS RUN'S OUTPUT FILES ARE BEING EXTENDED WITH WHAT
+      *    THE ORIGINAL RUN ALREADY WROTE UNDER THAT SCOPE. AN
+      *    OPERATOR ANSWERING DIFFERENTLY ON A RESUME WOULD OTHERWISE
+      *    SILENTLY MIX TWO SCOPES INTO THE SAME REPORT AND MASTER
+      *    FILE BALANCES.
+           IF CHECKPOINT-PART-NUM-WS > ZERO
+               THEN MOVE CHECKPOINT-SCOPE-WS
+                        TO REPORT-WAREHOUSE-FILTER-WS
+                    DISPLAY "RESUMING UNDER THE WAREHOUSE SCOPE "
+                        "ALREADY IN PROGRESS: "
+                        REPORT-WAREHOUSE-FILTER-WS
+               ELSE
+                    DISPLAY "ENTER WAREHOUSE CODE FOR A SINGLE-"
+                        "LOCATION REPORT,"
+                    DISPLAY "OR PRESS ENTER FOR THE CONSOLIDATED "
+                        "COMPANY VIEW: "
+                    ACCEPT REPORT-WAREHOUSE-FILTER-WS
+           END-IF.
+
+       700-RESUME-FROM-CHECKPOINT.
+      *    THE SKIP-AHEAD COMPARES THE WHOLE PART-PLUS-WAREHOUSE KEY,
+      *    NOT JUST PART NUMBER, SO A RECORD FOR THE SAME PART AT A
+      *    DIFFERENT WAREHOUSE IS NEVER SKIPPED PAST UNPROCESSED. THE
+      *    SKIP FLAG ALSO KEEPS THESE CATCH-UP READS OUT OF THE
+      *    OPENING-VALUE RECONCILIATION TOTAL, SINCE THOSE RECORDS
+      *    WERE ALREADY POSTED - AND RECONCILED - BY THE PRIOR RUN.
+           IF CHECKPOINT-PART-NUM-WS > ZERO THEN
+               DISPLAY "RESUMING BATCH UPDATE AFTER PART NUMBER: "
+                   CHECKPOINT-PART-NUM-WS " WAREHOUSE: "
+                   CHECKPOINT-WHSE-WS
+               MOVE "YES" TO CHECKPOINT-SKIP-WS
+               PERFORM 700-READ-INVENTORY-RECORD
+                   UNTIL PART-WHSE-KEY-IN > CHECKPOINT-KEY-WS
+                      OR EOF-FLAG-INV = "YES"
+               PERFORM 700-READ-TRANSACTION-RECORD
+                   UNTIL TRANSACTION-KEY-IN > CHECKPOINT-KEY-WS
+                      OR EOF-FLAG-TRANS = "YES"
+               MOVE "NO" TO CHECKPOINT-SKIP-WS
+           END-IF.
            
        200-BATCH-UPDATE.
-           IF  TRANSACTION-PART-NUMBER-IN = PART-NUMBER-IN
+      *    MASTER/TRANSACTION MATCHING IS ON PART NUMBER PLUS
+      *    WAREHOUSE CODE SO THE SAME PART HELD AT TWO LOCATIONS
+      *    NEVER CROSS-UPDATES. PART NUMBER IS THE MAJOR FIELD OF
+      *    THAT KEY AND WAREHOUSE CODE THE MINOR FIELD, SO BOTH
+      *    FILES MUST BE IN ASCENDING WAREHOUSE-CODE-WITHIN-PART-
+      *    NUMBER SEQUENCE FOR THE MERGE TO WORK, THE SAME AS THE
+      *    PRIOR PART-NUMBER-ONLY SEQUENCE.
+           MOVE PART-WHSE-KEY-IN TO LAST-PROCESSED-KEY-WS.
+           IF  TRANSACTION-KEY-IN = PART-WHSE-KEY-IN
                THEN PERFORM 700-MODIFY-INVENTORY-RECORD
                     PERFORM 200-PRODUCE-INVENTORY-REPORT
                     PERFORM 700-READ-TRANSACTION-RECORD
                     PERFORM 700-READ-INVENTORY-RECORD
-           ELSE IF TRANSACTION-PART-NUMBER-IN > PART-NUMBER-IN
+           ELSE IF TRANSACTION-KEY-IN > PART-WHSE-KEY-IN
                THEN PERFORM 700-WRITE-INVENTORY-RECORD
                     PERFORM 200-PRODUCE-INVENTORY-REPORT
                     PERFORM 700-READ-INVENTORY-RECORD
-           ELSE IF TRANSACTION-PART-NUMBER-IN < PART-NUMBER-IN
+           ELSE IF TRANSACTION-KEY-IN < PART-WHSE-KEY-IN
                THEN PERFORM 700-WRITE-INVENTORY-RECORD
-                    PERFORM 700-WRITE-TRANSACTION-ERROR
+                    PERFORM 700-WRITE-UNMATCHED-PART-ERROR
                     PERFORM 200-PRODUCE-INVENTORY-REPORT
                     PERFORM 700-READ-TRANSACTION-RECORD
                     PERFORM 700-READ-INVENTORY-RECORD
            END-IF.
-       
+           PERFORM 700-CHECKPOINT-IF-DUE.
+
+       800-BUILD-SORT-FILE.
+      *    INPUT PROCEDURE FOR THE INVENTORY-DETAIL SORT. RUNS THE
+      *    NORMAL MASTER/TRANSACTION MERGE; EACH DETAIL LINE IS
+      *    RELEASED TO THE SORT WORK FILE INSTEAD OF BEING PRINTED
+      *    DIRECTLY, SO IT CAN COME BACK OUT GROUPED BY CATEGORY.
+           PERFORM 200-BATCH-UPDATE
+               UNTIL EOF-FLAG-INV = "YES"
+                   AND EOF-FLAG-TRANS = "YES".
+
+       800-PRINT-SORTED-DETAIL.
+      *    OUTPUT PROCEDURE FOR THE INVENTORY-DETAIL SORT. PRINTS
+      *    EACH DETAIL LINE IN CATEGORY SEQUENCE WITH A SUBTOTAL ON
+      *    EACH CATEGORY BREAK.
+           PERFORM 800-RETURN-SORT-RECORD.
+           PERFORM 800-PRINT-ONE-DETAIL
+               UNTIL SORT-EOF-WS = "YES".
+           IF FIRST-CATEGORY-WS = "NO"
+               PERFORM 700-PRINT-CATEGORY-SUBTOTAL.
+
+       800-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "YES" TO SORT-EOF-WS.
+
+       800-PRINT-ONE-DETAIL.
+           IF FIRST-CATEGORY-WS = "YES" THEN
+               MOVE SD-CATEGORY-CODE TO PREV-CATEGORY-WS
+               MOVE "NO" TO FIRST-CATEGORY-WS
+           END-IF.
+           IF SD-CATEGORY-CODE NOT = PREV-CATEGORY-WS THEN
+               PERFORM 700-PRINT-CATEGORY-SUBTOTAL
+               MOVE SD-CATEGORY-CODE TO PREV-CATEGORY-WS
+               MOVE ZERO TO CATEGORY-COUNT-WS CATEGORY-VALUE-WS
+           END-IF.
+           PERFORM 700-FORMAT-AND-WRITE-DETAIL.
+           ADD 1 TO CATEGORY-COUNT-WS.
+           ADD SD-UNIT-VALUE TO CATEGORY-VALUE-WS.
+           PERFORM 800-RETURN-SORT-RECORD.
+
+       700-FORMAT-AND-WRITE-DETAIL.
+           MOVE  SD-PART-NUMBER    TO  PART-NUMBER-OUT.
+           MOVE  SD-PART-NAME      TO  PART-NAME-OUT.
+           MOVE  SD-QTY-ON-HAND    TO  QUANTITY-ON-HAND-OUT.
+           MOVE  SD-QTY-RECEIVED   TO  AMOUNT-RECEIVED-OUT.
+           MOVE  SD-AMT-SHIPPED    TO  AMT-SHIPPED-OUT.
+           MOVE  SD-UNIT-PRICE     TO  UNIT-PRICE-OUT.
+           MOVE  SD-CURRENT-STOCK  TO  CURRENT-OUT.
+           MOVE  SD-UNIT-VALUE     TO  UNIT-VALUE-OUT.
+           MOVE  SD-WAREHOUSE-CODE TO  WAREHOUSE-CODE-OUT.
+           WRITE INVENTORY-REPORT-OUT
+                  FROM  INVENTORY-DETAIL-LINE.
+
+       700-PRINT-CATEGORY-SUBTOTAL.
+           MOVE PREV-CATEGORY-WS  TO SUBTOTAL-CATEGORY-OUT.
+           MOVE CATEGORY-COUNT-WS TO SUBTOTAL-COUNT-OUT.
+           MOVE CATEGORY-VALUE-WS TO SUBTOTAL-VALUE-OUT.
+           WRITE INVENTORY-REPORT-OUT FROM BLANK-LINE.
+           WRITE INVENTORY-REPORT-OUT FROM CATEGORY-SUBTOTAL-LINE.
+
        200-ONLINE-UPDATE.
            DISPLAY 
                "ANY ONLINE/DIRECT TRANSACTIONS TO PROCESS? (YES/NO): ".
@@ -217,22 +535,103 @@
                DISPLAY "ENTER PART NUMBER: "
                ACCEPT ONLINE-PART-NUM
                MOVE ONLINE-PART-NUM TO PART-NUMBER-V2
+               DISPLAY "ENTER WAREHOUSE CODE: "
+               ACCEPT ONLINE-WAREHOUSE-CODE
+               MOVE ONLINE-WAREHOUSE-CODE TO WAREHOUSE-CODE-V2
                DISPLAY "ENTER TRANSACTION TYPE: "
                ACCEPT ONLINE-TRANS-TYPE
-               DISPLAY "ENTER TRANSACTION AMOUNT: "
-               ACCEPT ONLINE-TRANS-AMOUNT
-               
-               READ INVENT-FILE-V2 KEY IS PART-NUMBER-V2.
-               
-               IF ONLINE-TRANS-TYPE = "1"
-                   THEN ADD ONLINE-TRANS-AMOUNT TO QTY-RECEIVED-V2
-               ELSE IF ONLINE-TRANS-TYPE = "2"
-                   THEN ADD ONLINE-TRANS-AMOUNT TO AMT-SHIPPED-V2
+
+               IF ONLINE-TRANS-TYPE = "1" OR "2" OR "3" OR "4" THEN
+                   DISPLAY "ENTER TRANSACTION AMOUNT: "
+                   ACCEPT ONLINE-TRANS-AMOUNT
+               END-IF
+
+               IF ONLINE-TRANS-TYPE = "3" THEN
+                   DISPLAY "ENTER ADJUSTMENT SIGN (+/-): "
+                   ACCEPT ONLINE-ADJUST-SIGN
+               END-IF
+
+               IF ONLINE-TRANS-TYPE = "6" THEN
+                   DISPLAY "ENTER NEW PRICE: "
+                   ACCEPT ONLINE-NEW-PRICE
+               END-IF
+
+               READ INVENT-FILE-V2 KEY IS PART-WHSE-KEY-V2.
+
+               IF ONLINE-TRANS-TYPE = "5" THEN
+                   PERFORM 700-DISPLAY-PART-INQUIRY
                ELSE
-                   PERFORM 700-WRITE-TRANSACTION-ERROR
+                   MOVE "NO" TO ONLINE-REJECT-FLAG-WS
+                   MOVE QTY-RECEIVED-V2 TO JRNL-PRE-QTY-RECEIVED-WS
+                   MOVE AMT-SHIPPED-V2  TO JRNL-PRE-AMT-SHIPPED-WS
+                   MOVE QTY-ON-HAND-V2  TO JRNL-PRE-QTY-ON-HAND-WS
+                   MOVE UNIT-PRICE-V2   TO JRNL-PRE-PRICE-WS
+
+                   IF ONLINE-TRANS-TYPE = "1"
+                       THEN ADD ONLINE-TRANS-AMOUNT TO QTY-RECEIVED-V2
+                            ADD ONLINE-TRANS-AMOUNT TO YTD-RECEIVED-V2
+                   ELSE IF ONLINE-TRANS-TYPE = "2"
+                       THEN COMPUTE AVAILABLE-STOCK-WS =
+                               QTY-ON-HAND-V2 + QTY-RECEIVED-V2
+                                   - AMT-SHIPPED-V2
+                            IF AVAILABLE-STOCK-WS < ONLINE-TRANS-AMOUNT
+                                THEN PERFORM
+                                    700-WRITE-ONLINE-OVERSELL-ERROR
+                                ELSE ADD ONLINE-TRANS-AMOUNT
+                                         TO AMT-SHIPPED-V2
+                                     ADD ONLINE-TRANS-AMOUNT
+                                         TO YTD-SHIPPED-V2
+                            END-IF
+                   ELSE IF ONLINE-TRANS-TYPE = "3"
+                       THEN PERFORM 700-APPLY-ONLINE-ADJUSTMENT
+                   ELSE IF ONLINE-TRANS-TYPE = "4"
+                       THEN ADD ONLINE-TRANS-AMOUNT TO QTY-ON-HAND-V2
+                   ELSE IF ONLINE-TRANS-TYPE = "6"
+                       THEN PERFORM 700-APPLY-ONLINE-PRICE-CHANGE
+                   ELSE
+                       PERFORM 700-WRITE-ONLINE-TYPE-ERROR
+                   END-IF
+
+                   IF ONLINE-REJECT-FLAG-WS = "NO"
+                       THEN REWRITE INVENTORY-RECORD-V2
+                            PERFORM 700-WRITE-AUDIT-JOURNAL
+                   END-IF
                END-IF.
-               
-               REWRITE INVENTORY-RECORD-V2.
+
+       700-APPLY-ONLINE-ADJUSTMENT.
+           IF ONLINE-ADJUST-SIGN = "-"
+               THEN SUBTRACT ONLINE-TRANS-AMOUNT FROM QTY-ON-HAND-V2
+               ELSE ADD ONLINE-TRANS-AMOUNT TO QTY-ON-HAND-V2
+           END-IF.
+
+       700-APPLY-ONLINE-PRICE-CHANGE.
+           MOVE UNIT-PRICE-V2   TO OLD-PRICE-WS.
+           MOVE ONLINE-NEW-PRICE TO UNIT-PRICE-V2.
+           PERFORM 700-WRITE-ONLINE-PRICE-HISTORY.
+
+       700-WRITE-ONLINE-PRICE-HISTORY.
+           MOVE PART-NUMBER-V2     TO PRICE-HIST-PART-NUMBER-OUT.
+           MOVE WAREHOUSE-CODE-V2  TO PRICE-HIST-WAREHOUSE-OUT.
+           MOVE OLD-PRICE-WS       TO PRICE-HIST-OLD-PRICE-OUT.
+           MOVE UNIT-PRICE-V2      TO PRICE-HIST-NEW-PRICE-OUT.
+           ACCEPT PRICE-CHANGE-DATE-WS FROM DATE YYYYMMDD.
+           MOVE PRICE-CHANGE-DATE-WS TO PRICE-HIST-EFFECTIVE-DATE-OUT.
+           WRITE PRICE-HISTORY-RECORD-OUT.
+
+       700-DISPLAY-PART-INQUIRY.
+      *    TYPE "5" IS A LOOKUP ONLY - TYPE "3" WAS ALREADY TAKEN BY
+      *    THE INVENTORY-ADJUSTMENT POSTING, SO THE READ-ONLY INQUIRY
+      *    USES THE NEXT FREE TRANSACTION TYPE INSTEAD.
+           DISPLAY "PART NUMBER    : " PART-NUMBER-V2.
+           DISPLAY "WAREHOUSE CODE : " WAREHOUSE-CODE-V2.
+           DISPLAY "PART NAME      : " PART-NAME-V2.
+           DISPLAY "QTY ON HAND    : " QTY-ON-HAND-V2.
+           DISPLAY "QTY RECEIVED   : " QTY-RECEIVED-V2.
+           DISPLAY "AMT SHIPPED    : " AMT-SHIPPED-V2.
+           DISPLAY "UNIT PRICE     : " UNIT-PRICE-V2.
+           DISPLAY "RE-ORDER POINT : " RE-ORDER-POINT-V2.
+           DISPLAY "YTD RECEIVED   : " YTD-RECEIVED-V2.
+           DISPLAY "YTD SHIPPED    : " YTD-SHIPPED-V2.
 
        200-PRODUCE-INVENTORY-REPORT.
       *    ==================================================
@@ -246,9 +645,12 @@
       *    ==================================================
            CALL    "Program2" USING QTY-ON-HAND-IN, QTY-RECEIVED-IN,
                CURRENT-WS, AMT-SHIPPED-IN, UNIT-PRICE-IN, UNIT-VALUE-WS.
-           PERFORM 700-CHECK-RE-ORDER.
-           PERFORM 700-PRINT-INVENTORY-DETAIL.
-           PERFORM 700-CALCULATE-GRAND-TOTALS.
+           IF REPORT-SCOPE-CONSOLIDATED
+                   OR WAREHOUSE-CODE-IN = REPORT-WAREHOUSE-FILTER-WS
+               THEN PERFORM 700-CHECK-RE-ORDER
+                    PERFORM 700-PRINT-INVENTORY-DETAIL
+                    PERFORM 700-CALCULATE-GRAND-TOTALS
+           END-IF.
            
        200-TERMINATE-INVENTORY-REPORT.
       *    ==========================================================
@@ -274,9 +676,53 @@
            OPEN INPUT  INVENT-FILE-IN.
            OPEN INPUT  INTENTORY-TRANSACTION-FILE.
            OPEN I-O INVENT-FILE-V2.
+           PERFORM 700-LOAD-LAST-CHECKPOINT.
+           IF CHECKPOINT-PART-NUM-WS > ZERO
+               THEN PERFORM 700-OPEN-RESTART-OUTPUT-FILES
+               ELSE PERFORM 700-OPEN-FRESH-OUTPUT-FILES
+           END-IF.
+           OPEN INPUT VENDOR-FILE.
+
+       700-OPEN-FRESH-OUTPUT-FILES.
+      *    A STRAIGHT-THROUGH RUN, WITH NO CHECKPOINT CARRIED OVER
+      *    FROM A PRIOR ABEND, STARTS ALL OF THE DAY'S OUTPUT FILES
+      *    CLEAN.
            OPEN OUTPUT INVENT-REPORT-OUT.
            OPEN OUTPUT ERROR-FILE.
            OPEN OUTPUT RO-REPORT-OUT.
+           OPEN OUTPUT PO-FILE-OUT.
+           OPEN OUTPUT RESTART-FILE.
+           OPEN OUTPUT AUDIT-JOURNAL-OUT.
+           OPEN OUTPUT PRICE-HISTORY-OUT.
+
+       700-OPEN-RESTART-OUTPUT-FILES.
+      *    A RESUMED RUN EXTENDS EVERY OUTPUT FILE INSTEAD OF
+      *    TRUNCATING IT. THAT WAY THE DETAIL LINES, RE-ORDER LINES,
+      *    PO LINES, ERRORS, JOURNAL ENTRIES AND CHECKPOINT RECORDS
+      *    ALREADY WRITTEN BY THE RUN THAT ABENDED ARE STILL ON
+      *    TODAY'S FILES ALONGSIDE WHATEVER THIS RUN ADDS, INSTEAD OF
+      *    BEING WIPED OUT BY THE RESTART.
+           OPEN EXTEND INVENT-REPORT-OUT.
+           OPEN EXTEND ERROR-FILE.
+           OPEN EXTEND RO-REPORT-OUT.
+           OPEN EXTEND PO-FILE-OUT.
+           OPEN EXTEND RESTART-FILE.
+           OPEN EXTEND AUDIT-JOURNAL-OUT.
+           OPEN EXTEND PRICE-HISTORY-OUT.
+
+       700-LOAD-LAST-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           PERFORM 700-READ-CHECKPOINT-RECORD
+               UNTIL CHECKPOINT-EOF-FLAG-WS = "YES".
+           CLOSE RESTART-FILE.
+
+       700-READ-CHECKPOINT-RECORD.
+           READ RESTART-FILE
+               AT END MOVE "YES" TO CHECKPOINT-EOF-FLAG-WS
+               NOT AT END MOVE RESTART-KEY-OUT
+                              TO CHECKPOINT-KEY-WS
+                           MOVE RESTART-SCOPE-OUT
+                              TO CHECKPOINT-SCOPE-WS.
                    
        700-INITIALIZE-COUNTERS.
            INITIALIZE  CTR-RECORDS-IN-WS
@@ -286,7 +732,23 @@
            IF EOF-FLAG-INV = "NO" THEN
                READ INVENT-FILE-IN
                    AT END MOVE "YES" TO EOF-FLAG-INV
-                       NOT AT END ADD 1 TO CTR-RECORDS-IN-WS.
+                       NOT AT END
+                           IF CHECKPOINT-SKIP-WS = "NO"
+                               ADD 1 TO CTR-RECORDS-IN-WS
+                               PERFORM 700-ACCUMULATE-OPENING-VALUE
+                           END-IF.
+
+       700-ACCUMULATE-OPENING-VALUE.
+      *    SCOPED THE SAME WAY AS THE CLOSING TOTAL IN
+      *    700-CALCULATE-GRAND-TOTALS SO A SINGLE-WAREHOUSE RUN
+      *    RECONCILES AGAINST THAT WAREHOUSE ONLY, NOT THE WHOLE FILE.
+           IF REPORT-SCOPE-CONSOLIDATED
+                   OR WAREHOUSE-CODE-IN = REPORT-WAREHOUSE-FILTER-WS
+               COMPUTE TRANS-VALUE-WS ROUNDED =
+                   (QTY-ON-HAND-IN + QTY-RECEIVED-IN - AMT-SHIPPED-IN)
+                       * UNIT-PRICE-IN
+               ADD TRANS-VALUE-WS TO OPENING-TOTAL-VALUE-WS
+           END-IF.
                    
        700-READ-TRANSACTION-RECORD.
            IF EOF-FLAG-TRANS = "NO" THEN
@@ -294,9 +756,13 @@
                    AT END MOVE "YES" TO EOF-FLAG-TRANS.
                    
        700-PRINT-FILE-HEADER.
-           ACCEPT DATE-WS FROM DATE.
-           MOVE YR TO YEAR.
+           ACCEPT DATE-WS FROM DATE YYYYMMDD.
+           MOVE YR   TO YEAR.
            MOVE MNTH TO MONTH.
+           MOVE DY   TO DAY-OUT.
+           MOVE MNTH TO RO-MONTH.
+           MOVE DY   TO RO-DAY.
+           MOVE YR   TO RO-YEAR.
            WRITE INVENTORY-REPORT-OUT FROM BLANK-LINE.
            WRITE RE-ORDER-REPORT-OUT FROM BLANK-LINE.
            WRITE INVENTORY-REPORT-OUT
@@ -317,51 +783,181 @@
                    FROM RE-ORDER-COLUMN-HEADER.
                    
        700-MODIFY-INVENTORY-RECORD.
+           COMPUTE TRANS-VALUE-WS ROUNDED =
+               TRANSACTION-AMOUNT-IN * UNIT-PRICE-IN.
            IF TRANSACTION-TYPE-IN = 1
                THEN ADD TRANSACTION-AMOUNT-IN TO QTY-RECEIVED-IN
+                    ADD TRANSACTION-AMOUNT-IN TO YTD-RECEIVED-IN
+                    PERFORM 700-ACCUMULATE-NET-MOVEMENT
            ELSE IF TRANSACTION-TYPE-IN = 2
-               THEN ADD TRANSACTION-AMOUNT-IN TO AMT-SHIPPED-IN
+               THEN COMPUTE AVAILABLE-STOCK-WS =
+                       QTY-ON-HAND-IN + QTY-RECEIVED-IN - AMT-SHIPPED-IN
+                    IF AVAILABLE-STOCK-WS < TRANSACTION-AMOUNT-IN
+                        THEN PERFORM 700-WRITE-OVERSELL-ERROR
+                        ELSE ADD TRANSACTION-AMOUNT-IN TO AMT-SHIPPED-IN
+                             ADD TRANSACTION-AMOUNT-IN TO YTD-SHIPPED-IN
+                             COMPUTE TRANS-VALUE-WS =
+                                 TRANS-VALUE-WS * -1
+                             PERFORM 700-ACCUMULATE-NET-MOVEMENT
+                    END-IF
+           ELSE IF TRANSACTION-TYPE-IN = 3
+               THEN PERFORM 700-APPLY-ADJUSTMENT
+           ELSE IF TRANSACTION-TYPE-IN = 4
+               THEN ADD TRANSACTION-AMOUNT-IN TO QTY-ON-HAND-IN
+                    PERFORM 700-ACCUMULATE-NET-MOVEMENT
+           ELSE IF TRANSACTION-TYPE-IN = 6
+               THEN PERFORM 700-APPLY-PRICE-CHANGE
            ELSE
-               PERFORM 700-WRITE-TRANSACTION-ERROR
+               PERFORM 700-WRITE-INVALID-TYPE-ERROR
            END-IF.
-           
+
            PERFORM 700-WRITE-INVENTORY-RECORD.
+
+       700-ACCUMULATE-NET-MOVEMENT.
+      *    SCOPED THE SAME WAY AS THE CLOSING TOTAL IN
+      *    700-CALCULATE-GRAND-TOTALS SO A SINGLE-WAREHOUSE RUN
+      *    RECONCILES AGAINST THAT WAREHOUSE ONLY, NOT THE WHOLE FILE.
+           IF REPORT-SCOPE-CONSOLIDATED
+                   OR WAREHOUSE-CODE-IN = REPORT-WAREHOUSE-FILTER-WS
+               ADD TRANS-VALUE-WS TO NET-MOVEMENT-VALUE-WS
+           END-IF.
+
+       700-APPLY-PRICE-CHANGE.
+      *    A PRICE CHANGE DOES NOT MOVE ANY STOCK, BUT IT DOES
+      *    REVALUE WHAT IS ALREADY ON HAND, SO THE REVALUATION
+      *    DELTA IS FOLDED INTO THE NET MOVEMENT TOTAL THE SAME AS
+      *    A RECEIPT OR SHIPMENT - OTHERWISE THE OPENING VALUE
+      *    (CAPTURED AT THE OLD PRICE) NEVER RECONCILES AGAINST THE
+      *    CLOSING VALUE (COMPUTED AT THE NEW PRICE).
+           MOVE UNIT-PRICE-IN         TO OLD-PRICE-WS.
+           MOVE TRANSACTION-NEW-PRICE-IN TO UNIT-PRICE-IN.
+           COMPUTE TRANS-VALUE-WS ROUNDED =
+               (QTY-ON-HAND-IN + QTY-RECEIVED-IN - AMT-SHIPPED-IN)
+                   * (UNIT-PRICE-IN - OLD-PRICE-WS).
+           PERFORM 700-ACCUMULATE-NET-MOVEMENT.
+           PERFORM 700-WRITE-PRICE-HISTORY.
+
+       700-WRITE-PRICE-HISTORY.
+           MOVE PART-NUMBER-IN        TO PRICE-HIST-PART-NUMBER-OUT.
+           MOVE WAREHOUSE-CODE-IN     TO PRICE-HIST-WAREHOUSE-OUT.
+           MOVE OLD-PRICE-WS          TO PRICE-HIST-OLD-PRICE-OUT.
+           MOVE UNIT-PRICE-IN         TO PRICE-HIST-NEW-PRICE-OUT.
+           ACCEPT PRICE-CHANGE-DATE-WS FROM DATE YYYYMMDD.
+           MOVE PRICE-CHANGE-DATE-WS  TO PRICE-HIST-EFFECTIVE-DATE-OUT.
+           WRITE PRICE-HISTORY-RECORD-OUT.
+
+       700-APPLY-ADJUSTMENT.
+           IF TRANSACTION-ADJUST-SIGN-IN = "-"
+               THEN SUBTRACT TRANSACTION-AMOUNT-IN FROM QTY-ON-HAND-IN
+                    COMPUTE TRANS-VALUE-WS = TRANS-VALUE-WS * -1
+                    PERFORM 700-ACCUMULATE-NET-MOVEMENT
+               ELSE ADD TRANSACTION-AMOUNT-IN TO QTY-ON-HAND-IN
+                    PERFORM 700-ACCUMULATE-NET-MOVEMENT
+           END-IF.
            
        700-WRITE-INVENTORY-RECORD.
            WRITE INVENTORY-RECORD-V2 FROM INVENTORY-RECORD-IN.
            
-       700-WRITE-TRANSACTION-ERROR.
-           WRITE ERROR-RECORD-OUT FROM INVENTORY-TRANSACTION-IN.
+       700-WRITE-UNMATCHED-PART-ERROR.
+           MOVE TRANSACTION-PART-NUMBER-IN TO ERROR-PART-NUMBER-OUT.
+           MOVE TRANSACTION-WAREHOUSE-IN   TO ERROR-WAREHOUSE-OUT.
+           MOVE TRANSACTION-TYPE-IN        TO ERROR-TRANS-TYPE-OUT.
+           MOVE TRANSACTION-AMOUNT-IN      TO ERROR-TRANS-AMOUNT-OUT.
+           SET REASON-UNMATCHED-PART-NUM   TO TRUE.
+           MOVE "UNMATCHED PART NUMBER"    TO ERROR-REASON-TEXT-OUT.
+           WRITE ERROR-RECORD-OUT.
+
+       700-WRITE-INVALID-TYPE-ERROR.
+           MOVE TRANSACTION-PART-NUMBER-IN TO ERROR-PART-NUMBER-OUT.
+           MOVE TRANSACTION-WAREHOUSE-IN   TO ERROR-WAREHOUSE-OUT.
+           MOVE TRANSACTION-TYPE-IN        TO ERROR-TRANS-TYPE-OUT.
+           MOVE TRANSACTION-AMOUNT-IN      TO ERROR-TRANS-AMOUNT-OUT.
+           SET REASON-INVALID-TRANS-TYPE   TO TRUE.
+           MOVE "INVALID TRANSACTION TYPE" TO ERROR-REASON-TEXT-OUT.
+           WRITE ERROR-RECORD-OUT.
+
+       700-WRITE-OVERSELL-ERROR.
+           MOVE TRANSACTION-PART-NUMBER-IN TO ERROR-PART-NUMBER-OUT.
+           MOVE TRANSACTION-WAREHOUSE-IN   TO ERROR-WAREHOUSE-OUT.
+           MOVE TRANSACTION-TYPE-IN        TO ERROR-TRANS-TYPE-OUT.
+           MOVE TRANSACTION-AMOUNT-IN      TO ERROR-TRANS-AMOUNT-OUT.
+           SET REASON-INSUFFICIENT-STOCK   TO TRUE.
+           MOVE "INSUFFICIENT STOCK"       TO ERROR-REASON-TEXT-OUT.
+           WRITE ERROR-RECORD-OUT.
+
+       700-WRITE-ONLINE-OVERSELL-ERROR.
+           MOVE ONLINE-PART-NUM            TO ERROR-PART-NUMBER-OUT.
+           MOVE ONLINE-WAREHOUSE-CODE      TO ERROR-WAREHOUSE-OUT.
+           MOVE ONLINE-TRANS-TYPE          TO ERROR-TRANS-TYPE-OUT.
+           MOVE ONLINE-TRANS-AMOUNT        TO ERROR-TRANS-AMOUNT-OUT.
+           SET REASON-INSUFFICIENT-STOCK   TO TRUE.
+           MOVE "INSUFFICIENT STOCK"       TO ERROR-REASON-TEXT-OUT.
+           WRITE ERROR-RECORD-OUT.
+           MOVE "YES" TO ONLINE-REJECT-FLAG-WS.
+
+       700-WRITE-ONLINE-TYPE-ERROR.
+           MOVE ONLINE-PART-NUM            TO ERROR-PART-NUMBER-OUT.
+           MOVE ONLINE-WAREHOUSE-CODE      TO ERROR-WAREHOUSE-OUT.
+           MOVE ONLINE-TRANS-TYPE          TO ERROR-TRANS-TYPE-OUT.
+           MOVE ONLINE-TRANS-AMOUNT        TO ERROR-TRANS-AMOUNT-OUT.
+           SET REASON-INVALID-TRANS-TYPE   TO TRUE.
+           MOVE "INVALID TRANSACTION TYPE" TO ERROR-REASON-TEXT-OUT.
+           WRITE ERROR-RECORD-OUT.
+           MOVE "YES" TO ONLINE-REJECT-FLAG-WS.
                    
        700-PRINT-RE-ORDER-REPORT.
+           PERFORM 700-CALCULATE-ORDER-QTY.
            MOVE    PART-NUMBER-IN
                TO  PART-NUMBER-OUT-RO.
            MOVE  PART-NAME-IN
                    TO  PART-NAME-OUT-RO.
            MOVE CURRENT-WS
                TO PART-CURRENT-STOCK-RO.
+           MOVE SUGGESTED-ORDER-QTY-WS
+               TO SUGGESTED-ORDER-QTY-RO.
+           MOVE WAREHOUSE-CODE-IN
+               TO WAREHOUSE-CODE-OUT-RO.
+           PERFORM 700-LOOKUP-VENDOR.
            WRITE RE-ORDER-REPORT-OUT
                   FROM  RE-ORDER-DETAIL-LINE.
-                  
+           PERFORM 700-WRITE-PO-EXTRACT.
+
+       700-LOOKUP-VENDOR.
+           MOVE VENDOR-NUMBER-IN TO VENDOR-NUMBER-VM.
+           READ VENDOR-FILE
+               INVALID KEY
+                   MOVE SPACES TO VENDOR-NAME-OUT-RO
+                   MOVE ZERO   TO VENDOR-LEAD-TIME-OUT-RO
+               NOT INVALID KEY
+                   MOVE VENDOR-NAME-VM      TO VENDOR-NAME-OUT-RO
+                   MOVE VENDOR-LEAD-TIME-VM TO VENDOR-LEAD-TIME-OUT-RO
+           END-READ.
+
+       700-CALCULATE-ORDER-QTY.
+           COMPUTE SUGGESTED-ORDER-QTY-WS =
+               RE-ORDER-POINT-IN - CURRENT-WS + SAFETY-STOCK-CUSHION-WS.
+           IF SUGGESTED-ORDER-QTY-WS < 1 THEN
+               MOVE 1 TO SUGGESTED-ORDER-QTY-WS.
+
+       700-WRITE-PO-EXTRACT.
+           MOVE PART-NUMBER-IN      TO PO-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN        TO PO-PART-NAME-OUT.
+           MOVE SUGGESTED-ORDER-QTY-WS TO PO-ORDER-QTY-OUT.
+           MOVE WAREHOUSE-CODE-IN   TO PO-WAREHOUSE-OUT.
+           WRITE PO-RECORD-OUT.
+
        700-PRINT-INVENTORY-DETAIL.
-           MOVE    PART-NUMBER-IN
-               TO  PART-NUMBER-OUT.
-           MOVE  PART-NAME-IN
-                   TO  PART-NAME-OUT.
-           MOVE  QTY-ON-HAND-IN
-                   TO  QUANTITY-ON-HAND-OUT.
-           MOVE  QTY-RECEIVED-IN
-                   TO  AMOUNT-RECEIVED-OUT.
-           MOVE  AMT-SHIPPED-IN
-                   TO  AMT-SHIPPED-OUT.
-           MOVE  UNIT-PRICE-IN
-                   TO UNIT-PRICE-OUT.
-           MOVE  CURRENT-WS
-                   TO CURRENT-OUT.
-           MOVE  UNIT-VALUE-WS
-                   TO UNIT-VALUE-OUT.
-           WRITE INVENTORY-REPORT-OUT
-                  FROM  INVENTORY-DETAIL-LINE.
+           MOVE    CATEGORY-CODE-IN   TO  SD-CATEGORY-CODE.
+           MOVE    PART-NUMBER-IN     TO  SD-PART-NUMBER.
+           MOVE    PART-NAME-IN       TO  SD-PART-NAME.
+           MOVE    QTY-ON-HAND-IN     TO  SD-QTY-ON-HAND.
+           MOVE    QTY-RECEIVED-IN    TO  SD-QTY-RECEIVED.
+           MOVE    AMT-SHIPPED-IN     TO  SD-AMT-SHIPPED.
+           MOVE    CURRENT-WS         TO  SD-CURRENT-STOCK.
+           MOVE    UNIT-PRICE-IN      TO  SD-UNIT-PRICE.
+           MOVE    UNIT-VALUE-WS      TO  SD-UNIT-VALUE.
+           MOVE    WAREHOUSE-CODE-IN  TO  SD-WAREHOUSE-CODE.
+           RELEASE SORT-DETAIL-RECORD.
            ADD 1 TO CTR-RECORDS-OUT-WS.
                    
        700-CHECK-RE-ORDER.
@@ -390,10 +986,76 @@
            WRITE  INVENTORY-REPORT-OUT
                FROM   AUDIT-TRAIL2.
                
+       700-CLEAR-CHECKPOINT.
+      *    BATCH RUN COMPLETED NORMALLY - DISCARD THE RESTART FILE SO
+      *    TOMORROW NIGHT'S RUN DOES NOT SKIP FORWARD UNNECESSARILY.
+           CLOSE RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE.
+
+       700-CHECKPOINT-IF-DUE.
+           ADD 1 TO CTR-SINCE-CHECKPOINT-WS.
+           IF CTR-SINCE-CHECKPOINT-WS >= CHECKPOINT-INTERVAL-WS THEN
+               PERFORM 700-WRITE-CHECKPOINT
+               MOVE ZERO TO CTR-SINCE-CHECKPOINT-WS
+           END-IF.
+
+       700-WRITE-CHECKPOINT.
+           MOVE LAST-PROCESSED-KEY-WS TO RESTART-KEY-OUT.
+           MOVE REPORT-WAREHOUSE-FILTER-WS TO RESTART-SCOPE-OUT.
+           WRITE RESTART-RECORD-OUT.
+
+       700-WRITE-AUDIT-JOURNAL.
+           ACCEPT JRNL-DATE-WS FROM DATE YYYYMMDD.
+           ACCEPT JRNL-TIME-WS FROM TIME.
+           MOVE ONLINE-PART-NUM        TO JRNL-PART-NUM-OUT.
+           MOVE ONLINE-WAREHOUSE-CODE  TO JRNL-WAREHOUSE-OUT.
+           MOVE ONLINE-TRANS-TYPE      TO JRNL-TRANS-TYPE-OUT.
+           MOVE ONLINE-TRANS-AMOUNT    TO JRNL-TRANS-AMOUNT-OUT.
+           MOVE JRNL-DATE-WS           TO JRNL-TIMESTAMP-OUT (1:8).
+           MOVE JRNL-TIME-WS           TO JRNL-TIMESTAMP-OUT (9:6).
+           MOVE JRNL-PRE-QTY-ON-HAND-WS   TO JRNL-PRE-QTY-ON-HAND-OUT.
+           MOVE QTY-ON-HAND-V2            TO JRNL-POST-QTY-ON-HAND-OUT.
+           MOVE JRNL-PRE-QTY-RECEIVED-WS  TO JRNL-PRE-QTY-RECEIVED-OUT.
+           MOVE JRNL-PRE-AMT-SHIPPED-WS   TO JRNL-PRE-AMT-SHIPPED-OUT.
+           MOVE QTY-RECEIVED-V2         TO JRNL-POST-QTY-RECEIVED-OUT.
+           MOVE AMT-SHIPPED-V2          TO JRNL-POST-AMT-SHIPPED-OUT.
+           MOVE JRNL-PRE-PRICE-WS         TO JRNL-PRE-PRICE-OUT.
+           MOVE UNIT-PRICE-V2             TO JRNL-POST-PRICE-OUT.
+           WRITE JOURNAL-RECORD-OUT.
+
+       700-PRINT-RECONCILIATION.
+           COMPUTE EXPECTED-CLOSING-VALUE-WS =
+               OPENING-TOTAL-VALUE-WS + NET-MOVEMENT-VALUE-WS.
+           COMPUTE RECONCILIATION-VARIANCE-WS =
+               EXPECTED-CLOSING-VALUE-WS - INV-TOTAL-VALUE-WS.
+           MOVE OPENING-TOTAL-VALUE-WS    TO RECON-OPENING-OUT.
+           MOVE NET-MOVEMENT-VALUE-WS     TO RECON-MOVEMENT-OUT.
+           MOVE EXPECTED-CLOSING-VALUE-WS TO RECON-EXPECTED-OUT.
+           MOVE INV-TOTAL-VALUE-WS        TO RECON-ACTUAL-OUT.
+           WRITE INVENTORY-REPORT-OUT FROM BLANK-LINE.
+           WRITE INVENTORY-REPORT-OUT FROM RECONCILIATION-REPORT-LINE1.
+           WRITE INVENTORY-REPORT-OUT FROM RECONCILIATION-REPORT-LINE2.
+           WRITE INVENTORY-REPORT-OUT FROM RECONCILIATION-REPORT-LINE3.
+           WRITE INVENTORY-REPORT-OUT FROM RECONCILIATION-REPORT-LINE4.
+           IF RECONCILIATION-VARIANCE-WS = ZERO
+               MOVE "MASTER FILE BALANCES - NO DISCREPANCY"
+                   TO RECON-RESULT-TEXT
+           ELSE
+               MOVE "*** DISCREPANCY - MASTER FILE OUT OF BALANCE ***"
+                   TO RECON-RESULT-TEXT
+           END-IF.
+           WRITE INVENTORY-REPORT-OUT FROM RECONCILIATION-RESULT-LINE.
+
        700-CLOSE-INVENTORY-FILES.
            CLOSE INVENT-FILE-IN
                  INTENTORY-TRANSACTION-FILE
                  INVENT-FILE-V2
                  ERROR-FILE
                  INVENT-REPORT-OUT
-                 RO-REPORT-OUT.        
\ No newline at end of file
+                 RO-REPORT-OUT
+                 PO-FILE-OUT
+                 RESTART-FILE
+                 AUDIT-JOURNAL-OUT
+                 PRICE-HISTORY-OUT
+                 VENDOR-FILE.
+        
\ No newline at end of file
